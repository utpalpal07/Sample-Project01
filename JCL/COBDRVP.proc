@@ -0,0 +1,169 @@
+//COBDRVP  PROC HLQ='PROD',LOADLIB='PROD.COBOL.LOADLIB',UNIT=SYSDA
+//*--------------------------------------------------------------
+//* CATALOGED PROCEDURE - RUNS THE NIGHTLY BATCH CHAIN COBBAT01 ->
+//* COBBAT02 -> COBBAT03, WITH COBBAT04 RUNNING OFF COBBAT02'S OUTDD.
+//* A STEP IS SKIPPED IF THE STEP(S) ITS OWN INPUT ACTUALLY DEPENDS ON
+//* ENDED WITH A RETURN CODE ABOVE 4, SO A FAILED STEP NEVER FEEDS BAD
+//* DATA FORWARD - BUT NO STEP IS SKIPPED OVER A FAILURE IN A STEP ITS
+//* INPUT DOES NOT ACTUALLY DEPEND ON (SEE THE DATA-FLOW NOTE BELOW).
+//* EVERY STEP'S RC IS ALSO CHECKED INDEPENDENTLY AFTER IT RUNS AND AN
+//* ALERTNNN STEP (PGM=COBALERT, DISPLAY ... UPON CONSOLE) FIRES ON
+//* ANY RC > 4 SO OPERATIONS IS NOTIFIED EVEN WHEN NOTHING DOWNSTREAM
+//* WAS GATED ON THAT PARTICULAR STEP.
+//*
+//* NOTE ON DATA FLOW: COBBAT01, COBBAT02 AND COBBAT03 READ THREE
+//* INDEPENDENT UPSTREAM EXTRACTS (NAME/DATE/ID/DEPT FOR 01/02,
+//* EMPLOYEE-MASTER/CONTACT FOR 03'S INDD1/INDD2) - THEIR RECORD
+//* LAYOUTS ARE NOT COMPATIBLE WITH ONE ANOTHER'S OUTPUT, SO THIS
+//* PROCEDURE ONLY SEQUENCES AND RC-GATES THEM; IT DOES NOT PIPE
+//* ONE STEP'S OUTDD INTO THE NEXT STEP'S INDD.  COBBAT04 IS THE
+//* ONE EXCEPTION - IT IS PURPOSE-BUILT TO ENRICH COBBAT02'S OUTDD
+//* (SAME NAME/DATE/ID/DEPT LAYOUT), SO STEP040 DEPENDS ONLY ON
+//* STEP020'S RC, NOT STEP030'S - A COBBAT03 FAILURE ON ITS OWN,
+//* UNRELATED INDD1/INDD2 EXTRACT MUST NOT SKIP STEP040.
+//*
+//* SYMBOLIC PARAMETERS
+//*   HLQ     - HIGH-LEVEL QUALIFIER FOR THIS RUN'S DATASETS
+//*   LOADLIB - LOAD LIBRARY CONTAINING COBBAT01/02/03/04
+//*   UNIT    - UNIT NAME FOR NEWLY ALLOCATED DATASETS
+//*
+//* ALL OUTPUT DD'S USE DISP=(MOD,...) RATHER THAN DISP=(NEW,...) -
+//* THIS IS A CATALOGED PROCEDURE MEANT TO RUN NIGHT AFTER NIGHT
+//* AGAINST THE SAME HLQ, SO EVERY OUTPUT DATASET IS ALREADY
+//* CATALOGED FROM THE PRIOR NIGHT'S RUN BY THE SECOND INVOCATION.
+//* DISP=NEW WOULD ABEND AT ALLOCATION ON THAT SECOND RUN; MOD
+//* TOLERATES AN EXISTING DATASET (CREATING IT ON A TRUE FIRST RUN)
+//* AND IS ALSO REQUIRED FOR REQ 010'S APPEND MODE (CTL-MODE='A'),
+//* WHICH NEEDS OUTDD/REJDD TO ALREADY EXIST SO COBBAT01/02 CAN
+//* OPEN THEM EXTEND.  REFRESH MODE (THE DEFAULT) STILL GETS A
+//* CLEAN FILE BECAUSE THE PROGRAMS THEMSELVES OPEN OUTPUT (NOT
+//* EXTEND) IN THAT CASE, WHICH TRUNCATES REGARDLESS OF THE JCL
+//* DISPOSITION.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=COBBAT01
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//INDD     DD DSN=&HLQ..COBBAT01.INPUT,DISP=SHR
+//OUTDD    DD DSN=&HLQ..COBBAT01.OUTPUT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),UNIT=&UNIT
+//TRLDD    DD DSN=&HLQ..COBBAT01.TRAILER,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=&UNIT
+//CTLDD    DD DSN=&HLQ..COBBAT01.CTLCARD,DISP=SHR
+//REJDD    DD DSN=&HLQ..COBBAT01.REJECTS,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//AUDITDD  DD DSN=&HLQ..BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//SYSOUT   DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC <= 4) THEN
+//STEP020  EXEC PGM=COBBAT02
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//INDD     DD DSN=&HLQ..COBBAT02.INPUT,DISP=SHR
+//OUTDD    DD DSN=&HLQ..COBBAT02.OUTPUT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),UNIT=&UNIT
+//REJDD    DD DSN=&HLQ..COBBAT02.REJECTS,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//CHKPTDD  DD DSN=&HLQ..COBBAT02.CHKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=&UNIT
+//CTLDD    DD DSN=&HLQ..COBBAT02.CTLCARD,DISP=SHR
+//AUDITDD  DD DSN=&HLQ..BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//SYSOUT   DD SYSOUT=*
+//*
+//IF020    IF (STEP020.RC <= 4) THEN
+//STEP025  EXEC PGM=IDCAMS
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE &HLQ..COBBAT03.EMPKSDS CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(&HLQ..COBBAT03.EMPKSDS)     -
+         INDEXED                                   -
+         KEYS(10 0)                                -
+         RECORDSIZE(115 115)                       -
+         TRACKS(5 5)                                -
+         UNIT(&UNIT))
+/*
+//*
+//STEP030  EXEC PGM=COBBAT03
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//INDD1    DD DSN=&HLQ..COBBAT03.INPUT1,DISP=SHR
+//INDD2    DD DSN=&HLQ..COBBAT03.INPUT2,DISP=SHR
+//OUTDD    DD DSN=&HLQ..COBBAT03.OUTPUT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),UNIT=&UNIT
+//UNMTCH1D DD DSN=&HLQ..COBBAT03.UNMATCH1,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//UNMTCH2D DD DSN=&HLQ..COBBAT03.UNMATCH2,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//EMPKSDS  DD DSN=&HLQ..COBBAT03.EMPKSDS,DISP=OLD
+//AUDITDD  DD DSN=&HLQ..BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//SYSOUT   DD SYSOUT=*
+//*
+//*        STEP040 DEPENDS ONLY ON STEP020's OUTDD (SEE THE DATA-FLOW
+//*        NOTE ABOVE) - IT IS DELIBERATELY *NOT* GATED ON STEP030's
+//*        RC, SO A COBBAT03 FAILURE (BAD RECORD OR I/O ERROR ON
+//*        INDD1/INDD2, UNRELATED TO COBBAT02) DOES NOT SKIP IT.
+//STEP040  EXEC PGM=COBBAT04
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//INDD     DD DSN=&HLQ..COBBAT02.OUTPUT,DISP=SHR
+//OUTDD    DD DSN=&HLQ..COBBAT04.OUTPUT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),UNIT=&UNIT
+//REJDD    DD DSN=&HLQ..COBBAT04.REJECTS,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//AUDITDD  DD DSN=&HLQ..BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=&UNIT
+//SYSOUT   DD SYSOUT=*
+//*
+//*        STEP030 AND STEP040 DON'T GATE ANY LATER STEP (SEE THE
+//*        DATA-FLOW NOTE ABOVE), BUT OPERATIONS STILL NEEDS TO KNOW
+//*        IF EITHER OF THEM FAILED, SO EACH GETS ITS OWN RC CHECK
+//*        AND ALERT HERE RATHER THAN RELYING ON A DOWNSTREAM ELSE.
+//IF030    IF (STEP030.RC > 4) THEN
+//ALERT030 EXEC PGM=COBALERT
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//ALRTDD   DD *
+COBBAT03 (STEP030) ENDED WITH RETURN CODE > 4
+/*
+//SYSOUT   DD SYSOUT=*
+//ENDIF030 ENDIF
+//IF040    IF (STEP040.RC > 4) THEN
+//ALERT040 EXEC PGM=COBALERT
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//ALRTDD   DD *
+COBBAT04 (STEP040) ENDED WITH RETURN CODE > 4
+/*
+//SYSOUT   DD SYSOUT=*
+//ENDIF040 ENDIF
+//ELSE020  ELSE
+//*        COBBAT02 ENDED WITH RC > 4 - STEP025/030/040 SKIPPED
+//ALERT020 EXEC PGM=COBALERT
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//ALRTDD   DD *
+COBBAT02 (STEP020) ENDED WITH RETURN CODE > 4 - DOWNSTREAM STEPS SKIPPED
+/*
+//SYSOUT   DD SYSOUT=*
+//ENDIF020 ENDIF
+//ELSE010  ELSE
+//*        COBBAT01 ENDED WITH RC > 4 - STEP020/030/040 SKIPPED
+//ALERT010 EXEC PGM=COBALERT
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//ALRTDD   DD *
+COBBAT01 (STEP010) ENDED WITH RETURN CODE > 4 - DOWNSTREAM STEPS SKIPPED
+/*
+//SYSOUT   DD SYSOUT=*
+//ENDIF010 ENDIF
