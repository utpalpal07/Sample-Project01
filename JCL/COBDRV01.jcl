@@ -0,0 +1,8 @@
+//COBDRV01 JOB (ACCTNO),'COBOL BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY DRIVER FOR THE COBBAT01/02/03 EMPLOYEE EXTRACT CHAIN.
+//* CALLS THE CATALOGED PROCEDURE COBDRVP; OVERRIDE HLQ=, LOADLIB=
+//* OR UNIT= ON THE EXEC CARD TO POINT AT A DIFFERENT ENVIRONMENT.
+//*--------------------------------------------------------------
+//RUN      EXEC COBDRVP,HLQ='PROD'
