@@ -1,100 +1,212 @@
-      *-----------------------                                          
-       IDENTIFICATION DIVISION.                                         
-      *-----------------------                                          
-       PROGRAM-ID.  COBBAT03.                                           
-      *--------------------                                             
-       ENVIRONMENT DIVISION.                                            
-      *--------------------                                             
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.  COBBAT03.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT INP-INPUT1  ASSIGN TO INDD1
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS FS-INPUT1.
-      *                          
+      *
            SELECT INP-INPUT2  ASSIGN TO INDD2
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS FS-INPUT2.
-      *                                                    
+      *
            SELECT OUT-OUTPUT  ASSIGN TO OUTDD
            ORGANIZATION IS SEQUENTIAL
-           FILE STATUS FS-OUTPUT.                          
-      *-------------                                                    
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-       FD  INP-INPUT1  RECORDING MODE F.                                
-       01  INPUT-REC1         PIC X(100).                               
-      *                                                                 
-       FD  INP-INPUT2  RECORDING MODE F.                                
-       01  INPUT-REC2         PIC X(100).                               
-      *                                                                 
-       FD  OUT-OUTPUT RECORDING MODE F.                                 
-       01  OUTPUT-REC         PIC X(100).                               
-      *                                                                 
-       WORKING-STORAGE SECTION.                                         
-       01 FLAGS.                                                        
+           FILE STATUS FS-OUTPUT.
+      *
+      *    EMP-NUM KEYS THAT NEVER FOUND A MATCH ON THE OTHER SIDE
+      *    ARE CAPTURED HERE INSTEAD OF SIMPLY VANISHING FROM OUTDD.
+           SELECT UNMTCH1-OUTPUT ASSIGN TO UNMTCH1D
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-UNMTCH1.
+      *
+           SELECT UNMTCH2-OUTPUT ASSIGN TO UNMTCH2D
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-UNMTCH2.
+      *
+      *    SAME MERGED EMPLOYEE DATA AS OUTDD, KEPT AS AN INDEXED
+      *    (VSAM KSDS) FILE KEYED ON EMP-NUM SO ONLINE/RANDOM-ACCESS
+      *    CONSUMERS DON'T HAVE TO READ OUTDD SEQUENTIALLY END TO END.
+      *    OUTDD ITSELF STAYS SEQUENTIAL - COBRPT01 STILL READS IT
+      *    THAT WAY.
+           SELECT EMPKSDS-OUTPUT ASSIGN TO EMPKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS KSDS-NUM
+           FILE STATUS FS-EMPKSDS.
+      *
+      *    SHARED RUN-HISTORY LOG - ALSO WRITTEN BY COBBAT01 AND
+      *    COBBAT02.  OPENED EXTEND (APPEND) WHEN IT ALREADY EXISTS,
+      *    OTHERWISE CREATED FRESH ON THE FIRST EVER RUN.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO AUDITDD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  INP-INPUT1  RECORDING MODE F.
+       01  INPUT-REC1         PIC X(100).
+      *
+       FD  INP-INPUT2  RECORDING MODE F.
+       01  INPUT-REC2         PIC X(100).
+      *
+       FD  OUT-OUTPUT RECORDING MODE F.
+       01  OUTPUT-REC         PIC X(115).
+      *
+       FD  UNMTCH1-OUTPUT RECORDING MODE F.
+       01  UNMTCH1-REC        PIC X(100).
+      *
+       FD  UNMTCH2-OUTPUT RECORDING MODE F.
+       01  UNMTCH2-REC        PIC X(100).
+      *
+       FD  EMPKSDS-OUTPUT.
+       01  EMPKSDS-REC.
+           05  KSDS-NUM           PIC X(10).
+           05  KSDS-FIRST-NM      PIC X(20).
+           05  KSDS-LAST-NM       PIC X(20).
+           05  KSDS-PHONE         PIC X(15).
+           05  KSDS-ADDRESS       PIC X(50).
+      *
+       FD  AUDIT-LOG  RECORDING MODE F.
+      *------------------
+      *-C O P Y B O O K S -
+      *------------------
+         COPY COBCPY04.
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
          05 KEY-VALUE1           PIC X(10) VALUE SPACE.
-         05 KEY-VALUE2           PIC X(10) VALUE SPACE.                        
+         05 KEY-VALUE2           PIC X(10) VALUE SPACE.
+      *
+       01 WS-CONSTANTS.
+          05 WS-HIGH-KEY          PIC X(10) VALUE '9999999999'.
       *
        01 FS-FILE-STATUS.
-          05 FS-INPUT1.
-             10 FS-INPUT1-OK     PIC X(02) VALUE '00'.
-             10 FS-INPUT1-EOF    PIC X(02) VALUE '10'.    
-          05 FS-INPUT2.
-             10 FS-INPUT2-OK     PIC X(02) VALUE '00'.
-             10 FS-INPUT2-EOF    PIC X(02) VALUE '10'.  
-          05 FS-OUTPUT.
-             10 FS-OUTPUT-OK     PIC X(02) VALUE '00'.
-             10 FS-OUTPUT-EOF    PIC X(02) VALUE '10'. 
+          05 FS-INPUT1           PIC X(02) VALUE '00'.
+             88 FS-INPUT1-OK     VALUE '00'.
+             88 FS-INPUT1-EOF    VALUE '10'.
+          05 FS-INPUT2           PIC X(02) VALUE '00'.
+             88 FS-INPUT2-OK     VALUE '00'.
+             88 FS-INPUT2-EOF    VALUE '10'.
+          05 FS-OUTPUT           PIC X(02) VALUE '00'.
+             88 FS-OUTPUT-OK     VALUE '00'.
+             88 FS-OUTPUT-EOF    VALUE '10'.
+          05 FS-UNMTCH1          PIC X(02) VALUE '00'.
+             88 FS-UNMTCH1-OK    VALUE '00'.
+          05 FS-UNMTCH2          PIC X(02) VALUE '00'.
+             88 FS-UNMTCH2-OK    VALUE '00'.
+          05 FS-EMPKSDS          PIC X(02) VALUE '00'.
+             88 FS-EMPKSDS-OK    VALUE '00'.
       *
        01 WS-FS-ERROR.
           05 WS-ERROR            PIC X(30) VALUE SPACE.
-          05 WS-FILE-STATUS      PIC X(02) VALUE SPACE.                            
-      *                       
-      *------------------                                               
-      *-C O P Y B O O K S -                                             
-      *------------------  
+          05 WS-FILE-STATUS      PIC X(02) VALUE SPACE.
+      *
+      *    CONTROL TOTALS FOR THE END-OF-RUN RECONCILIATION REPORT.
+       01 WS-RECON-COUNTS.
+          05 WS-COUNT-IN1         PIC 9(08) VALUE ZERO.
+          05 WS-COUNT-IN2         PIC 9(08) VALUE ZERO.
+          05 WS-COUNT-MATCHED     PIC 9(08) VALUE ZERO.
+          05 WS-COUNT-UNMTCH1     PIC 9(08) VALUE ZERO.
+          05 WS-COUNT-UNMTCH2     PIC 9(08) VALUE ZERO.
+          05 WS-COUNT-DUP2        PIC 9(08) VALUE ZERO.
+      *
+      *    INDD2 CAN CARRY MORE THAN ONE ROW FOR THE SAME EMP-NUMB;
+      *    READ-INP-INPUT2 COLLAPSES EACH SUCH GROUP DOWN TO THE ROW
+      *    WITH THE LATEST EMP-EFF-DATE BEFORE THE MERGE EVER SEES IT,
+      *    BUFFERING THE FIRST RECORD OF THE NEXT KEY (READ ONE KEY
+      *    AHEAD TO DETECT WHERE A GROUP ENDS).
+       01 WS-DUP-HANDLING2.
+          05 WS-PENDING-REC2      PIC X(100) VALUE SPACES.
+          05 WS-PENDING-KEY2      PIC X(10)  VALUE SPACES.
+          05 WS-HAVE-PENDING2     PIC X      VALUE 'N'.
+          05 WS-GROUP-KEY2        PIC X(10)  VALUE SPACES.
+          05 WS-WINNING-REC2      PIC X(100) VALUE SPACES.
+      *
+       01 WS-AUDIT-STATUS      PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-OPEN-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-START-TS    PIC X(19) VALUE SPACES.
+       01 WS-AUDIT-STOP-TS     PIC X(19) VALUE SPACES.
+      *
+       01 WS-TS-NOW             PIC X(19) VALUE SPACES.
+       01 WS-CURRENT-TIMESTAMP  PIC X(21) VALUE SPACES.
+       01 WS-CURRENT-TS-R REDEFINES WS-CURRENT-TIMESTAMP.
+          05 WS-CTS-YYYY         PIC 9(04).
+          05 WS-CTS-MM           PIC 9(02).
+          05 WS-CTS-DD           PIC 9(02).
+          05 WS-CTS-HH           PIC 9(02).
+          05 WS-CTS-MIN          PIC 9(02).
+          05 WS-CTS-SS           PIC 9(02).
+          05 FILLER              PIC X(07).
+      *
+      *------------------
+      *-C O P Y B O O K S -
+      *------------------
         COPY COBCPY01.
         COPY COBCPY02.
-        COPY COBCPY03.                                             
-      *------------------                                               
-       PROCEDURE DIVISION.                                              
-      *------------------                                               
-      *                                                                 
+        COPY COBCPY03.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *
            DISPLAY 'PROGRAM COBBAT03 - START'.
+      *
+           PERFORM CAPTURE-TIMESTAMP.
+           MOVE WS-TS-NOW TO WS-AUDIT-START-TS.
       *
            PERFORM OPEN-FILES
               THRU OPEN-FILES-EX.
       *
            PERFORM READ-INP-INPUT1
-              THRU READ-INP-INPUT1-EX.     
+              THRU READ-INP-INPUT1-EX.
       *
            PERFORM READ-INP-INPUT2
               THRU READ-INP-INPUT2-EX.
       *
            PERFORM PARA-PROCESS
-              THRU PARA-PROCESS-EX.
+              THRU PARA-PROCESS-EX
+              UNTIL KEY-VALUE1 = WS-HIGH-KEY
+                AND KEY-VALUE2 = WS-HIGH-KEY.
+      *
+           PERFORM RECONCILIATION-REPORT.
       *
            PERFORM CLOSE-STOP
-              THRU CLOSE-STOP-EX. 
+              THRU CLOSE-STOP-EX.
       *
-           GOBACK.                           
-      *                                                                 
-       OPEN-FILES.                                                      
-           OPEN INPUT  INP-INPUT1.                                      
-           OPEN INPUT  INP-INPUT2.                                      
-           OPEN OUTPUT OUT-OUTPUT. 
+           GOBACK.
+      *
+       OPEN-FILES.
+           OPEN INPUT  INP-INPUT1.
+           OPEN INPUT  INP-INPUT2.
+           OPEN OUTPUT OUT-OUTPUT.
+           OPEN OUTPUT UNMTCH1-OUTPUT.
+           OPEN OUTPUT UNMTCH2-OUTPUT.
+           OPEN OUTPUT EMPKSDS-OUTPUT.
       *
        OPEN-FILES-EX.
-           EXIT.                                     
-      *                                                                 
-       PARA-PROCESS.                                        
+           EXIT.
+      *
+       PARA-PROCESS.
       *
            EVALUATE TRUE
                WHEN KEY-VALUE1 > KEY-VALUE2
+                  IF KEY-VALUE2 NOT = WS-HIGH-KEY
+                     PERFORM WRITE-UNMATCHED2
+                        THRU WRITE-UNMATCHED2-EX
+                  END-IF
                   PERFORM READ-INP-INPUT2
                      THRU READ-INP-INPUT2-EX
                WHEN KEY-VALUE1 < KEY-VALUE2
+                  IF KEY-VALUE1 NOT = WS-HIGH-KEY
+                     PERFORM WRITE-UNMATCHED1
+                        THRU WRITE-UNMATCHED1-EX
+                  END-IF
                   PERFORM READ-INP-INPUT1
                      THRU READ-INP-INPUT1-EX
                WHEN KEY-VALUE1 = KEY-VALUE2
@@ -104,73 +216,131 @@
                   PERFORM READ-INP-INPUT1
                      THRU READ-INP-INPUT1-EX
       *
-                  PERFORM READ-INP-INPUT1
-                     THRU READ-INP-INPUT1-EX
+                  PERFORM READ-INP-INPUT2
+                     THRU READ-INP-INPUT2-EX
            END-EVALUATE.
       *
        PARA-PROCESS-EX.
            EXIT.
-      *                                                                 
-       CLOSE-STOP.                                                      
-      *                                                                 
-           DISPLAY 'PROGRAM COBBAT03 - STOP'.                           
-      *                                                                 
-           CLOSE INP-INPUT1. 
-           CLOSE INP-INPUT2.                                            
-           CLOSE OUT-OUTPUT.                                            
+      *
+       CLOSE-STOP.
+      *
+           DISPLAY 'PROGRAM COBBAT03 - STOP'.
+      *
+           PERFORM CAPTURE-TIMESTAMP.
+           MOVE WS-TS-NOW TO WS-AUDIT-STOP-TS.
+           PERFORM WRITE-AUDIT-RECORD
+              THRU WRITE-AUDIT-RECORD-EX.
+      *
+           CLOSE INP-INPUT1.
+           CLOSE INP-INPUT2.
+           CLOSE OUT-OUTPUT.
+           CLOSE UNMTCH1-OUTPUT.
+           CLOSE UNMTCH2-OUTPUT.
+           CLOSE EMPKSDS-OUTPUT.
       *
        CLOSE-STOP-EX.
            EXIT.
-      *                                                                 
-       READ-INP-INPUT1.                                                  
+      *
+       READ-INP-INPUT1.
            INITIALIZE INPUT-REC1
-                      KEY-VALUE1                                      
-      *                                                                 
-           READ INP-INPUT1      INTO COBCPY01.                          
+                      KEY-VALUE1.
+      *
+           READ INP-INPUT1      INTO COBCPY01.
       *
            EVALUATE TRUE
-               WHEN FS-INPUT1 = '00'
+               WHEN FS-INPUT1-OK
                   MOVE EMP-NUM             TO KEY-VALUE1
-               WHEN FS-INPUT1 = '10'
-                  MOVE '9999999999'        TO KEY-VALUE1
+                  ADD 1                    TO WS-COUNT-IN1
+               WHEN FS-INPUT1-EOF
+                  MOVE WS-HIGH-KEY         TO KEY-VALUE1
                WHEN OTHER
                   MOVE 'ERROR IN INPUT FILE1'
                                            TO WS-ERROR
                   MOVE FS-INPUT1           TO WS-FILE-STATUS
+                  DISPLAY 'COBBAT03 ABEND - ' WS-ERROR
+                          ' FILE STATUS ' WS-FILE-STATUS
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
            END-EVALUATE.
       *
        READ-INP-INPUT1-EX.
            EXIT.
       *
-       READ-INP-INPUT2.                                                  
+       READ-INP-INPUT2.
+      *    RETURNS THE NEXT EMP-NUMB KEY GROUP FROM INDD2, COLLAPSED
+      *    TO ITS LATEST-EMP-EFF-DATE ROW (SEE WS-DUP-HANDLING2
+      *    ABOVE).
+           IF WS-HAVE-PENDING2 = 'Y'
+              MOVE WS-PENDING-REC2  TO INPUT-REC2
+              MOVE WS-PENDING-KEY2  TO KEY-VALUE2
+              MOVE 'N'              TO WS-HAVE-PENDING2
+           ELSE
+              PERFORM READ-RAW-INPUT2
+                 THRU READ-RAW-INPUT2-EX
+           END-IF.
+      *
+           IF KEY-VALUE2 NOT = WS-HIGH-KEY
+              MOVE KEY-VALUE2   TO WS-GROUP-KEY2
+              MOVE INPUT-REC2   TO WS-WINNING-REC2
+              PERFORM UNTIL WS-HAVE-PENDING2 = 'Y'
+                 PERFORM READ-RAW-INPUT2
+                    THRU READ-RAW-INPUT2-EX
+                 IF KEY-VALUE2 = WS-GROUP-KEY2
+                    ADD 1 TO WS-COUNT-DUP2
+                    IF INPUT-REC2(76:8) >= WS-WINNING-REC2(76:8)
+                       MOVE INPUT-REC2 TO WS-WINNING-REC2
+                    END-IF
+                 ELSE
+                    MOVE INPUT-REC2   TO WS-PENDING-REC2
+                    MOVE KEY-VALUE2   TO WS-PENDING-KEY2
+                    MOVE 'Y'          TO WS-HAVE-PENDING2
+                 END-IF
+              END-PERFORM
+              MOVE WS-GROUP-KEY2   TO KEY-VALUE2
+              MOVE WS-WINNING-REC2 TO INPUT-REC2
+              MOVE WS-WINNING-REC2 TO COBCPY02
+           END-IF.
+      *
+       READ-INP-INPUT2-EX.
+           EXIT.
+      *
+       READ-RAW-INPUT2.
            INITIALIZE INPUT-REC2
-                      KEY-VALUE2                                      
-      *                                                                 
-           READ INP-INPUT2      INTO COBCPY02.                          
+                      KEY-VALUE2.
+      *
+           READ INP-INPUT2      INTO COBCPY02.
       *
            EVALUATE TRUE
                WHEN FS-INPUT2-OK
                   MOVE EMP-NUMB            TO KEY-VALUE2
+                  ADD 1                    TO WS-COUNT-IN2
                WHEN FS-INPUT2-EOF
-                  MOVE '9999999999'        TO KEY-VALUE2
+                  MOVE WS-HIGH-KEY         TO KEY-VALUE2
                WHEN OTHER
                   MOVE 'ERROR IN INPUT FILE2'
                                            TO WS-ERROR
                   MOVE FS-INPUT2           TO WS-FILE-STATUS
+                  DISPLAY 'COBBAT03 ABEND - ' WS-ERROR
+                          ' FILE STATUS ' WS-FILE-STATUS
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
            END-EVALUATE.
       *
-       READ-INP-INPUT2-EX.
+       READ-RAW-INPUT2-EX.
            EXIT.
-      *                                                                 
-       WRITE-OUTPUT.                                                  
-           MOVE SPACES       TO  OUTPUT-REC                             
+      *
+       WRITE-OUTPUT.
+           MOVE SPACES       TO  COBCPY03
            MOVE EMP-NUM      TO  OUT-NUM
            MOVE EMP-FIRST-NM TO  OUT-FIRST-NM
            MOVE EMP-LAST-NM  TO  OUT-LAST-NM
            MOVE EMP-PHONE    TO  OUT-PHONE
            MOVE EMP-ADDRESS  TO  OUT-ADDRESS
-      *                             
+           MOVE COBCPY03     TO  OUTPUT-REC
+      *
            WRITE OUTPUT-REC.
+           ADD 1 TO WS-COUNT-MATCHED.
       *
            IF FS-OUTPUT-OK
               CONTINUE
@@ -178,8 +348,124 @@
               MOVE 'ERROR IN WRITING OUTPUT'
                                            TO WS-ERROR
               MOVE FS-OUTPUT               TO WS-FILE-STATUS
+              DISPLAY 'COBBAT03 ABEND - ' WS-ERROR
+                      ' FILE STATUS ' WS-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+      *
+           MOVE SPACES       TO  EMPKSDS-REC
+           MOVE EMP-NUM      TO  KSDS-NUM
+           MOVE EMP-FIRST-NM TO  KSDS-FIRST-NM
+           MOVE EMP-LAST-NM  TO  KSDS-LAST-NM
+           MOVE EMP-PHONE    TO  KSDS-PHONE
+           MOVE EMP-ADDRESS  TO  KSDS-ADDRESS
+      *
+           WRITE EMPKSDS-REC.
+      *
+           IF FS-EMPKSDS-OK
+              CONTINUE
+           ELSE
+              MOVE 'ERROR IN WRITING EMPKSDS'
+                                           TO WS-ERROR
+              MOVE FS-EMPKSDS              TO WS-FILE-STATUS
+              DISPLAY 'COBBAT03 ABEND - ' WS-ERROR
+                      ' FILE STATUS ' WS-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
            END-IF.
       *
        WRITE-OUTPUT-EX.
-           EXIT.                                          
-      *                                                                 
+           EXIT.
+      *
+       WRITE-UNMATCHED1.
+           MOVE INPUT-REC1   TO  UNMTCH1-REC
+           WRITE UNMTCH1-REC.
+           ADD 1 TO WS-COUNT-UNMTCH1.
+      *
+           IF FS-UNMTCH1-OK
+              CONTINUE
+           ELSE
+              MOVE 'ERROR IN WRITING UNMTCH1'
+                                           TO WS-ERROR
+              MOVE FS-UNMTCH1              TO WS-FILE-STATUS
+              DISPLAY 'COBBAT03 ABEND - ' WS-ERROR
+                      ' FILE STATUS ' WS-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+      *
+       WRITE-UNMATCHED1-EX.
+           EXIT.
+      *
+       WRITE-UNMATCHED2.
+           MOVE INPUT-REC2   TO  UNMTCH2-REC
+           WRITE UNMTCH2-REC.
+           ADD 1 TO WS-COUNT-UNMTCH2.
+      *
+           IF FS-UNMTCH2-OK
+              CONTINUE
+           ELSE
+              MOVE 'ERROR IN WRITING UNMTCH2'
+                                           TO WS-ERROR
+              MOVE FS-UNMTCH2              TO WS-FILE-STATUS
+              DISPLAY 'COBBAT03 ABEND - ' WS-ERROR
+                      ' FILE STATUS ' WS-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+      *
+       WRITE-UNMATCHED2-EX.
+           EXIT.
+      *
+       RECONCILIATION-REPORT.
+      *    NIGHTLY BALANCE CHECK - COUNTS IN SHOULD EQUAL MATCHED
+      *    PLUS UNMATCHED FOR EACH SIDE OF THE MERGE.
+           DISPLAY '============================================'.
+           DISPLAY 'COBBAT03 RECONCILIATION REPORT'.
+           DISPLAY '  INDD1  RECORDS READ    : ' WS-COUNT-IN1.
+           DISPLAY '  INDD2  RECORDS READ    : ' WS-COUNT-IN2.
+           DISPLAY '  MATCHED RECORDS (OUTDD): ' WS-COUNT-MATCHED.
+           DISPLAY '  UNMATCHED FROM INDD1   : ' WS-COUNT-UNMTCH1.
+           DISPLAY '  UNMATCHED FROM INDD2   : ' WS-COUNT-UNMTCH2.
+           DISPLAY '  DUPLICATE KEYS ON INDD2: ' WS-COUNT-DUP2.
+           DISPLAY '============================================'.
+      *
+       CAPTURE-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+      *
+           STRING WS-CTS-YYYY '-' WS-CTS-MM  '-' WS-CTS-DD  '-'
+                  WS-CTS-HH   '.' WS-CTS-MIN '.' WS-CTS-SS
+                  DELIMITED BY SIZE INTO WS-TS-NOW.
+      *
+       CAPTURE-TIMESTAMP-EX.
+           EXIT.
+      *
+       WRITE-AUDIT-RECORD.
+      *    APPEND TO AUDITDD IF IT ALREADY EXISTS, OTHERWISE CREATE
+      *    IT (THE FIRST PROGRAM IN THE CHAIN TO RUN STARTS IT).
+           OPEN INPUT AUDIT-LOG.
+           MOVE WS-AUDIT-STATUS TO WS-AUDIT-OPEN-STATUS.
+           CLOSE AUDIT-LOG.
+      *
+           IF WS-AUDIT-OPEN-STATUS = '00'
+              OPEN EXTEND AUDIT-LOG
+           ELSE
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+      *
+           MOVE SPACES             TO AUDIT-REC
+           MOVE 'COBBAT03'         TO AUDIT-PGM
+           MOVE WS-AUDIT-START-TS  TO AUDIT-START-TS
+           MOVE WS-AUDIT-STOP-TS   TO AUDIT-STOP-TS
+           COMPUTE AUDIT-REC-COUNT = WS-COUNT-MATCHED
+                                   + WS-COUNT-UNMTCH1
+                                   + WS-COUNT-UNMTCH2
+           MOVE ZERO                TO AUDIT-RETURN-CD
+           WRITE AUDIT-REC.
+      *
+           CLOSE AUDIT-LOG.
+      *
+       WRITE-AUDIT-RECORD-EX.
+           EXIT.
+      *
