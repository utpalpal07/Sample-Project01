@@ -0,0 +1,235 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.  COBBAT04.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INP-INPUT  ASSIGN TO INDD.
+           SELECT OUT-OUTPUT ASSIGN TO OUTDD.
+           SELECT REJ-OUTPUT ASSIGN TO REJDD.
+      *
+      *    SHARED RUN-HISTORY LOG - ALSO WRITTEN BY COBBAT01, COBBAT02
+      *    AND COBBAT03.  OPENED EXTEND (APPEND) WHEN IT ALREADY
+      *    EXISTS, OTHERWISE CREATED FRESH ON THE FIRST EVER RUN.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO AUDITDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *    INDD IS COBBAT02'S OUTDD - NAME/DATE/EMP-ID/DEPT ALREADY
+      *    STAMPED WITH THE DB2 CURRENT DATE.
+       FD  INP-INPUT  RECORDING MODE F.
+       01  INPUT-REC.
+           05  INP-NAME       PIC X(10).
+           05  FILLER         PIC X(01).
+           05  INP-DATE       PIC X(10).
+           05  FILLER         PIC X(01).
+           05  INP-EMP-ID     PIC X(10).
+           05  FILLER         PIC X(01).
+           05  INP-DEPT       PIC X(05).
+           05  FILLER         PIC X(42).
+      *
+       FD  OUT-OUTPUT RECORDING MODE F.
+       01  OUTPUT-REC.
+           05  OUT-NAME       PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-DATE       PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-EMP-ID     PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-DEPT       PIC X(05).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-DEPT-NAME  PIC X(20).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-EMP-STATUS PIC X(01).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-HIRE-DATE  PIC X(10).
+           05  FILLER         PIC X(28) VALUE SPACES.
+      *
+      *    RECORDS WHOSE DB2 EMPLOYEE LOOKUP FAILED (NOT FOUND OR
+      *    ERROR) ARE ROUTED HERE INSTEAD OF SHIPPING A PARTIALLY
+      *    ENRICHED RECORD DOWNSTREAM.
+       FD  REJ-OUTPUT RECORDING MODE F.
+       01  REJECT-REC.
+           05  REJ-NAME       PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  REJ-EMP-ID     PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  REJ-SQLCODE    PIC -9(04).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  REJ-REASON     PIC X(30).
+           05  FILLER         PIC X(23) VALUE SPACES.
+      *
+       FD  AUDIT-LOG  RECORDING MODE F.
+      *------------------
+      *-C O P Y B O O K S -
+      *------------------
+         COPY COBCPY04.
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 LASTREC           PIC X VALUE SPACE.
+         05 WS-SKIP-WRITE     PIC X VALUE 'N'.
+      *
+       01 WS-RETURN-CODE      PIC 9(04) VALUE ZERO.
+      *
+       01 WS-COUNTERS.
+         05 WS-REC-COUNT       PIC 9(08) VALUE ZERO.
+      *
+       01 WS-ENRICH-FIELDS.
+         05 WS-DEPT-NAME      PIC X(20).
+         05 WS-EMP-STATUS     PIC X(01).
+         05 WS-HIRE-DATE      PIC X(10).
+      *
+       01 WS-AUDIT-STATUS      PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-OPEN-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-START-TS    PIC X(19) VALUE SPACES.
+       01 WS-AUDIT-STOP-TS     PIC X(19) VALUE SPACES.
+      *
+       01 WS-TS-NOW             PIC X(19) VALUE SPACES.
+       01 WS-CURRENT-TIMESTAMP  PIC X(21) VALUE SPACES.
+       01 WS-CURRENT-TS-R REDEFINES WS-CURRENT-TIMESTAMP.
+         05 WS-CTS-YYYY         PIC 9(04).
+         05 WS-CTS-MM           PIC 9(02).
+         05 WS-CTS-DD           PIC 9(02).
+         05 WS-CTS-HH           PIC 9(02).
+         05 WS-CTS-MIN          PIC 9(02).
+         05 WS-CTS-SS           PIC 9(02).
+         05 FILLER              PIC X(07).
+      *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *
+           DISPLAY 'PROGRAM COBBAT04 - START'.
+      *
+           PERFORM CAPTURE-TIMESTAMP.
+           MOVE WS-TS-NOW TO WS-AUDIT-START-TS.
+      *
+           PERFORM OPEN-FILES.
+           PERFORM READ-WRITE-UNTIL-LASTREC.
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN INPUT  INP-INPUT.
+           OPEN OUTPUT OUT-OUTPUT.
+           OPEN OUTPUT REJ-OUTPUT.
+      *
+       READ-WRITE-UNTIL-LASTREC.
+           PERFORM READ-INP-INPUT
+           PERFORM UNTIL LASTREC = 'Y'
+              PERFORM ENRICH-EMPLOYEE
+              IF WS-SKIP-WRITE = 'Y'
+                 CONTINUE
+              ELSE
+                 PERFORM WRITE-COMBINED
+                 ADD 1 TO WS-REC-COUNT
+              END-IF
+              PERFORM READ-INP-INPUT
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+      *
+           DISPLAY 'PROGRAM COBBAT04 - STOP'.
+      *
+           PERFORM CAPTURE-TIMESTAMP.
+           MOVE WS-TS-NOW TO WS-AUDIT-STOP-TS.
+           PERFORM WRITE-AUDIT-RECORD.
+      *
+           CLOSE INP-INPUT.
+           CLOSE OUT-OUTPUT.
+           CLOSE REJ-OUTPUT.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+      *
+       READ-INP-INPUT.
+           INITIALIZE INPUT-REC.
+      *
+           READ INP-INPUT
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       ENRICH-EMPLOYEE.
+           MOVE 'N' TO WS-SKIP-WRITE.
+      *
+           EXEC SQL
+              SELECT  DEPT_NAME, EMP_STATUS, HIRE_DATE
+                INTO  :WS-DEPT-NAME, :WS-EMP-STATUS, :WS-HIRE-DATE
+                FROM  EMPLOYEE_MASTER
+               WHERE  EMP_ID = :INP-EMP-ID
+           END-EXEC.
+      *
+           DISPLAY 'SQLCODE EMPLOYEE LOOKUP: ' SQLCODE
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR EMPLOYEE LOOKUP'
+                 PERFORM WRITE-REJECT
+                 MOVE 'Y' TO WS-SKIP-WRITE
+           END-EVALUATE.
+      *
+       WRITE-COMBINED.
+           MOVE SPACES         TO  OUTPUT-REC
+           MOVE INP-NAME       TO  OUT-NAME
+           MOVE INP-DATE       TO  OUT-DATE
+           MOVE INP-EMP-ID     TO  OUT-EMP-ID
+           MOVE INP-DEPT       TO  OUT-DEPT
+           MOVE WS-DEPT-NAME   TO  OUT-DEPT-NAME
+           MOVE WS-EMP-STATUS  TO  OUT-EMP-STATUS
+           MOVE WS-HIRE-DATE   TO  OUT-HIRE-DATE
+           WRITE OUTPUT-REC.
+      *
+       WRITE-REJECT.
+      *    A FAILED OR NOT-FOUND EMPLOYEE LOOKUP LEAVES NO RELIABLE
+      *    DEPT/STATUS/HIRE-DATE TO SHIP - REJECT THE RECORD AND FLAG
+      *    THE STEP RC SO OPERATIONS CAN SEE THE RUN WASN'T CLEAN.
+           MOVE SPACES        TO  REJECT-REC
+           MOVE INP-NAME      TO  REJ-NAME
+           MOVE INP-EMP-ID    TO  REJ-EMP-ID
+           MOVE SQLCODE       TO  REJ-SQLCODE
+           MOVE 'DB2 EMPLOYEE LOOKUP FAILED'
+                              TO  REJ-REASON
+           WRITE REJECT-REC.
+      *
+           IF WS-RETURN-CODE < 4
+              MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+      *
+       CAPTURE-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+      *
+           STRING WS-CTS-YYYY '-' WS-CTS-MM  '-' WS-CTS-DD  '-'
+                  WS-CTS-HH   '.' WS-CTS-MIN '.' WS-CTS-SS
+                  DELIMITED BY SIZE INTO WS-TS-NOW.
+      *
+       WRITE-AUDIT-RECORD.
+      *    APPEND TO AUDITDD IF IT ALREADY EXISTS, OTHERWISE CREATE
+      *    IT (THE FIRST PROGRAM IN THE CHAIN TO RUN STARTS IT).
+           OPEN INPUT AUDIT-LOG.
+           MOVE WS-AUDIT-STATUS TO WS-AUDIT-OPEN-STATUS.
+           CLOSE AUDIT-LOG.
+      *
+           IF WS-AUDIT-OPEN-STATUS = '00'
+              OPEN EXTEND AUDIT-LOG
+           ELSE
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+      *
+           MOVE SPACES            TO AUDIT-REC
+           MOVE 'COBBAT04'        TO AUDIT-PGM
+           MOVE WS-AUDIT-START-TS TO AUDIT-START-TS
+           MOVE WS-AUDIT-STOP-TS  TO AUDIT-STOP-TS
+           MOVE WS-REC-COUNT       TO AUDIT-REC-COUNT
+           MOVE WS-RETURN-CODE     TO AUDIT-RETURN-CD
+           WRITE AUDIT-REC.
+      *
+           CLOSE AUDIT-LOG.
+      *
