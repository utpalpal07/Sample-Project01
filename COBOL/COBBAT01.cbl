@@ -1,71 +1,300 @@
-      *-----------------------                                          
-       IDENTIFICATION DIVISION.                                         
-      *-----------------------                                          
-       PROGRAM-ID.  COBBAT01.                                           
-      *--------------------                                             
-       ENVIRONMENT DIVISION.                                            
-      *--------------------                                             
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT INP-INPUT  ASSIGN TO INDD.                            
-           SELECT OUT-OUTPUT ASSIGN TO OUTDD.                           
-      *-------------                                                    
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-       FD  INP-INPUT  RECORDING MODE F.    
-       01  INPUT-REC.                                                   
-           05  INP-NAME       PIC X(10).                                
-           05  FILLER         PIC X(70).                                
-      *                                                                 
-       FD  OUT-OUTPUT RECORDING MODE F.                                 
-       01  OUTPUT-REC.                                                  
-           05  OUT-NAME       PIC X(10).                                
-           05  FILLER         PIC X(01) VALUE '-'.                      
-           05  CURR-DATE      PIC X(10).                                
-           05  FILLER         PIC X(59) VALUE SPACES.                   
-      *                                                                 
-       WORKING-STORAGE SECTION.                                         
-       01 FLAGS.                                                        
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.  COBBAT01.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INP-INPUT  ASSIGN TO INDD.
+           SELECT OUT-OUTPUT ASSIGN TO OUTDD.
+           SELECT OPTIONAL CTL-CARD ASSIGN TO CTLDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT REJ-OUTPUT ASSIGN TO REJDD.
+      *
+      *    RUN-SUMMARY TRAILER - KEPT IN ITS OWN FILE RATHER THAN AS
+      *    THE LAST RECORD OF OUTDD SO THAT APPEND-MODE RUNS (REQ 010)
+      *    NEVER STRAND AN EARLIER RUN'S TRAILER IN THE MIDDLE OF THE
+      *    DATA FILE.  OPENED EXTEND/OUTPUT IN STEP WITH OUTDD/REJDD.
+           SELECT TRL-OUTPUT ASSIGN TO TRLDD.
+      *
+      *    SHARED RUN-HISTORY LOG - ALSO WRITTEN BY COBBAT02 AND
+      *    COBBAT03.  OPENED EXTEND (APPEND) WHEN IT ALREADY EXISTS,
+      *    OTHERWISE CREATED FRESH ON THE FIRST EVER RUN.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO AUDITDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  INP-INPUT  RECORDING MODE F.
+       01  INPUT-REC.
+           05  INP-NAME       PIC X(10).
+           05  INP-EMP-ID     PIC X(10).
+           05  INP-DEPT       PIC X(05).
+           05  FILLER         PIC X(55).
+      *
+       FD  OUT-OUTPUT RECORDING MODE F.
+       01  OUTPUT-REC.
+           05  OUT-NAME       PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  CURR-DATE      PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-EMP-ID     PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-DEPT       PIC X(05).
+           05  FILLER         PIC X(42) VALUE SPACES.
+      *
+       FD  TRL-OUTPUT RECORDING MODE F.
+       01  TRAILER-REC.
+           05  TRL-ID         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  TRL-COUNT      PIC 9(08).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  TRL-DATE       PIC X(10).
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+      *    CONTROL CARD - OPTIONAL OVERRIDE OF THE RUN DATE, FORMAT
+      *    DD-MM-YYYY, PLUS AN OPTIONAL RUN MODE OF 'A' (APPEND TO
+      *    OUTDD/REJDD) OR 'R' (REFRESH - THE DEFAULT).  WHEN CTLDD IS
+      *    NOT SUPPLIED OR IS EMPTY THE SYSTEM DATE AND REFRESH MODE
+      *    ARE USED INSTEAD (SEE GET-RUN-DATE).
+       FD  CTL-CARD  RECORDING MODE F.
+       01  CTL-REC.
+           05  CTL-DATE       PIC X(10).
+           05  CTL-MODE       PIC X(01).
+           05  FILLER         PIC X(69).
+      *
+      *    INP-NAME VALUES THAT FAIL VALIDATION (BLANK OR NON-
+      *    PRINTABLE) ARE ROUTED HERE INSTEAD OF FLOWING INTO OUTDD.
+       FD  REJ-OUTPUT RECORDING MODE F.
+       01  REJECT-REC.
+           05  REJ-NAME       PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  REJ-REASON     PIC X(20).
+           05  FILLER         PIC X(49) VALUE SPACES.
+      *
+       FD  AUDIT-LOG  RECORDING MODE F.
+      *------------------
+      *-C O P Y B O O K S -
+      *------------------
+         COPY COBCPY04.
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
          05 FLAG-1            PIC X(02) VALUE 99.
          05 FLAG-2            PIC X(04) VALUE zero.
-      *                                                                 
-      *------------------                                               
-       PROCEDURE DIVISION.                                              
-      *------------------                                               
-      *                                                                 
-           DISPLAY 'PROGRAM COBBAT01 - START'.                          
-      *                                                                 
-       OPEN-FILES.                                                      
-           OPEN INPUT  INP-INPUT.                                       
-           OPEN OUTPUT OUT-OUTPUT.                                      
-      *                                                                 
-       READ-WRITE-UNTIL-LASTREC.                                        
-           PERFORM READ-INP-INPUT                                       
-           PERFORM UNTIL LASTREC = 'Y'                                  
-              PERFORM WRITE-COMBINED                                    
-              PERFORM READ-INP-INPUT                                    
-           END-PERFORM.                                                 
-      *                                                                 
-       CLOSE-STOP.                                                      
-      *                                                                 
-           DISPLAY 'PROGRAM COBBAT01 - STOP'.                           
-      *                                                                 
-           CLOSE INP-INPUT.                                             
-           CLOSE OUT-OUTPUT.                                            
-           GOBACK.                                                      
-      *                                                                 
-       READ-INP-INPUT.                                                  
-           INITIALIZE INPUT-REC.                                        
-      *                                                                 
-           READ INP-INPUT                                               
-           AT END MOVE 'Y' TO LASTREC                                   
-           END-READ.                                                    
-      *                                                                 
-       WRITE-COMBINED.                                                  
-           MOVE SPACES       TO  OUTPUT-REC                             
-           MOVE INP-NAME     TO  OUT-NAME                               
-           MOVE '14-11-2022' TO  CURR-DATE                              
-           WRITE OUTPUT-REC.                                            
-      *                                                                 
+         05 WS-NAME-VALID     PIC X VALUE 'Y'.
+      *
+       01 WS-VALIDATE-IDX     PIC 9(02) VALUE ZERO.
+       01 WS-REJECT-REASON    PIC X(20) VALUE SPACES.
+      *
+       01 WS-CTL-STATUS        PIC X(02) VALUE SPACES.
+       01 WS-RUN-MODE          PIC X(01) VALUE 'R'.
+      *
+       01 WS-COUNTERS.
+         05 WS-REC-COUNT       PIC 9(08) VALUE ZERO.
+      *
+       01 WS-RUN-DATE          PIC X(10) VALUE SPACES.
+      *
+       01 WS-TODAY              PIC 9(08) VALUE ZERO.
+       01 WS-TODAY-R REDEFINES WS-TODAY.
+         05 WS-TODAY-YYYY      PIC 9(04).
+         05 WS-TODAY-MM        PIC 9(02).
+         05 WS-TODAY-DD        PIC 9(02).
+      *
+       01 WS-AUDIT-STATUS       PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-OPEN-STATUS  PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-START-TS     PIC X(19) VALUE SPACES.
+       01 WS-AUDIT-STOP-TS      PIC X(19) VALUE SPACES.
+      *
+       01 WS-TS-NOW             PIC X(19) VALUE SPACES.
+       01 WS-CURRENT-TIMESTAMP  PIC X(21) VALUE SPACES.
+       01 WS-CURRENT-TS-R REDEFINES WS-CURRENT-TIMESTAMP.
+         05 WS-CTS-YYYY         PIC 9(04).
+         05 WS-CTS-MM           PIC 9(02).
+         05 WS-CTS-DD           PIC 9(02).
+         05 WS-CTS-HH           PIC 9(02).
+         05 WS-CTS-MIN          PIC 9(02).
+         05 WS-CTS-SS           PIC 9(02).
+         05 FILLER              PIC X(07).
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *
+           DISPLAY 'PROGRAM COBBAT01 - START'.
+      *
+           PERFORM CAPTURE-TIMESTAMP.
+           MOVE WS-TS-NOW TO WS-AUDIT-START-TS.
+      *
+           PERFORM OPEN-CTL-CARD.
+           PERFORM GET-RUN-DATE.
+           PERFORM OPEN-FILES.
+           PERFORM READ-WRITE-UNTIL-LASTREC.
+           PERFORM WRITE-TRAILER.
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-CTL-CARD.
+           OPEN INPUT  CTL-CARD.
+      *
+       OPEN-FILES.
+      *    OUTDD/REJDD ARE OPENED EXTEND INSTEAD OF OUTPUT WHEN THE
+      *    CONTROL CARD REQUESTS APPEND MODE (SEE GET-RUN-DATE) SO A
+      *    RE-RUN CAN ADD TO THE SAME DAY'S FILES INSTEAD OF ALWAYS
+      *    TRUNCATING THEM.
+           OPEN INPUT  INP-INPUT.
+           IF WS-RUN-MODE = 'A'
+              OPEN EXTEND OUT-OUTPUT
+              OPEN EXTEND REJ-OUTPUT
+              OPEN EXTEND TRL-OUTPUT
+           ELSE
+              OPEN OUTPUT OUT-OUTPUT
+              OPEN OUTPUT REJ-OUTPUT
+              OPEN OUTPUT TRL-OUTPUT
+           END-IF.
+      *
+       GET-RUN-DATE.
+      *    A CONTROL CARD LETS OPERATIONS RE-RUN THE JOB FOR A PRIOR
+      *    BUSINESS DAY AND/OR SWITCH TO APPEND MODE; OTHERWISE THE
+      *    ACTUAL RUN DATE AND REFRESH MODE ARE USED SO OUTDD IS NEVER
+      *    FUTURE-DATED AGAINST THE SYSTEM CLOCK OR SILENTLY APPENDED
+      *    TO.
+           READ CTL-CARD
+           END-READ.
+      *
+           IF WS-CTL-STATUS = '00' AND CTL-DATE NOT = SPACES
+              MOVE CTL-DATE           TO WS-RUN-DATE
+           ELSE
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+              STRING WS-TODAY-DD   '-'
+                     WS-TODAY-MM   '-'
+                     WS-TODAY-YYYY
+                     DELIMITED BY SIZE INTO WS-RUN-DATE
+           END-IF.
+      *
+           IF WS-CTL-STATUS = '00' AND CTL-MODE = 'A'
+              MOVE 'A' TO WS-RUN-MODE
+           ELSE
+              MOVE 'R' TO WS-RUN-MODE
+           END-IF.
+      *
+       READ-WRITE-UNTIL-LASTREC.
+           PERFORM READ-INP-INPUT
+           PERFORM UNTIL LASTREC = 'Y'
+              PERFORM VALIDATE-NAME
+              IF WS-NAME-VALID = 'Y'
+                 PERFORM WRITE-COMBINED
+              ELSE
+                 PERFORM WRITE-REJECT
+              END-IF
+              PERFORM READ-INP-INPUT
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+      *
+           DISPLAY 'PROGRAM COBBAT01 - STOP'.
+      *
+           PERFORM CAPTURE-TIMESTAMP.
+           MOVE WS-TS-NOW TO WS-AUDIT-STOP-TS.
+           PERFORM WRITE-AUDIT-RECORD.
+      *
+           CLOSE INP-INPUT.
+           CLOSE OUT-OUTPUT.
+           CLOSE CTL-CARD.
+           CLOSE REJ-OUTPUT.
+           CLOSE TRL-OUTPUT.
+           GOBACK.
+      *
+       READ-INP-INPUT.
+           INITIALIZE INPUT-REC.
+      *
+           READ INP-INPUT
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       VALIDATE-NAME.
+      *    REJECT BLANK OR NON-PRINTABLE INP-NAME VALUES INSTEAD OF
+      *    LETTING THEM FLOW INTO OUTDD - OTHER JOBS KEY OFF THIS
+      *    FIELD.
+           MOVE 'Y' TO WS-NAME-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+      *
+           IF INP-NAME = SPACES
+              MOVE 'N' TO WS-NAME-VALID
+              MOVE 'BLANK NAME' TO WS-REJECT-REASON
+           ELSE
+      *       COMPARE AGAINST THE SPACE FIGURATIVE CONSTANT RATHER
+      *       THAN A HARDCODED ASCII ORD RANGE - ON THIS SYSTEM'S
+      *       NATIVE EBCDIC COLLATING SEQUENCE, SPACE (X'40') SORTS
+      *       ABOVE ALL CONTROL CHARACTERS (X'00'-X'3F') JUST AS IT
+      *       DOES IN ASCII, SO THIS CATCHES NON-PRINTABLE CONTROL
+      *       CHARACTERS WITHOUT ALSO REJECTING LEGITIMATE EBCDIC
+      *       UPPERCASE LETTERS (WHICH SIT WELL ABOVE X'7F').
+              PERFORM VARYING WS-VALIDATE-IDX FROM 1 BY 1
+                      UNTIL WS-VALIDATE-IDX > 10
+                 IF INP-NAME(WS-VALIDATE-IDX:1) < SPACE
+                    MOVE 'N' TO WS-NAME-VALID
+                    MOVE 'NON-PRINTABLE NAME' TO WS-REJECT-REASON
+                 END-IF
+              END-PERFORM
+           END-IF.
+      *
+       WRITE-COMBINED.
+           MOVE SPACES       TO  OUTPUT-REC
+           MOVE INP-NAME     TO  OUT-NAME
+           MOVE WS-RUN-DATE  TO  CURR-DATE
+           MOVE INP-EMP-ID   TO  OUT-EMP-ID
+           MOVE INP-DEPT     TO  OUT-DEPT
+           WRITE OUTPUT-REC.
+           ADD 1 TO WS-REC-COUNT.
+      *
+       WRITE-REJECT.
+           MOVE SPACES          TO  REJECT-REC
+           MOVE INP-NAME        TO  REJ-NAME
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-REC.
+      *
+       WRITE-TRAILER.
+      *    ONE-LINE SUMMARY RECORD SO OPERATIONS CAN SEE THE RECORD
+      *    COUNT AND THE DATE USED WITHOUT COUNTING RECORDS BY HAND.
+           MOVE SPACES       TO  TRAILER-REC
+           MOVE 'TRAILER'    TO  TRL-ID
+           MOVE WS-REC-COUNT TO  TRL-COUNT
+           MOVE WS-RUN-DATE  TO  TRL-DATE
+           WRITE TRAILER-REC.
+      *
+       CAPTURE-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+      *
+           STRING WS-CTS-YYYY '-' WS-CTS-MM  '-' WS-CTS-DD  '-'
+                  WS-CTS-HH   '.' WS-CTS-MIN '.' WS-CTS-SS
+                  DELIMITED BY SIZE INTO WS-TS-NOW.
+      *
+       WRITE-AUDIT-RECORD.
+      *    APPEND TO AUDITDD IF IT ALREADY EXISTS, OTHERWISE CREATE
+      *    IT (THE FIRST PROGRAM IN THE CHAIN TO RUN STARTS IT).
+           OPEN INPUT AUDIT-LOG.
+           MOVE WS-AUDIT-STATUS TO WS-AUDIT-OPEN-STATUS.
+           CLOSE AUDIT-LOG.
+      *
+           IF WS-AUDIT-OPEN-STATUS = '00'
+              OPEN EXTEND AUDIT-LOG
+           ELSE
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+      *
+           MOVE SPACES           TO AUDIT-REC
+           MOVE 'COBBAT01'       TO AUDIT-PGM
+           MOVE WS-AUDIT-START-TS TO AUDIT-START-TS
+           MOVE WS-AUDIT-STOP-TS  TO AUDIT-STOP-TS
+           MOVE WS-REC-COUNT      TO AUDIT-REC-COUNT
+           MOVE ZERO              TO AUDIT-RETURN-CD
+           WRITE AUDIT-REC.
+      *
+           CLOSE AUDIT-LOG.
+      *
