@@ -0,0 +1,46 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.  COBALERT.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ONE-LINE OPERATOR MESSAGE, SUPPLIED BY THE CALLING JCL STEP
+      *    AS INLINE SYSIN DATA - SEE JCL/COBDRVP.proc's ALERTNNN
+      *    STEPS UNDER EACH ELSENNN BRANCH.
+           SELECT ALERT-CARD ASSIGN TO ALRTDD.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALERT-CARD RECORDING MODE F.
+       01  ALERT-REC          PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 LASTREC            PIC X VALUE SPACE.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *
+           DISPLAY 'PROGRAM COBALERT - START'.
+      *
+           OPEN INPUT ALERT-CARD.
+      *
+           PERFORM READ-ALERT-CARD
+           PERFORM UNTIL LASTREC = 'Y'
+              DISPLAY 'OPERATOR ALERT - ' ALERT-REC UPON CONSOLE
+              PERFORM READ-ALERT-CARD
+           END-PERFORM.
+      *
+           CLOSE ALERT-CARD.
+      *
+           DISPLAY 'PROGRAM COBALERT - STOP'.
+           GOBACK.
+      *
+       READ-ALERT-CARD.
+           READ ALERT-CARD
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
