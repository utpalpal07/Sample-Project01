@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------
+      *    COBCPY04 - SHARED AUDITLOG RUN-HISTORY RECORD, 80 BYTES.
+      *    WRITTEN BY COBBAT01, COBBAT02 AND COBBAT03 AT THE END OF
+      *    EACH RUN SO OPERATIONS CAN SEE PROGRAM NAME, START/STOP
+      *    TIMESTAMPS, RECORD COUNT AND RETURN CODE FOR A RUN WITHOUT
+      *    DIGGING THROUGH JOB LOGS.
+      *-----------------------------------------------------------
+       01  AUDIT-REC.
+           05  AUDIT-PGM          PIC X(08).
+           05  FILLER             PIC X(01) VALUE '-'.
+           05  AUDIT-START-TS     PIC X(19).
+           05  FILLER             PIC X(01) VALUE '-'.
+           05  AUDIT-STOP-TS      PIC X(19).
+           05  FILLER             PIC X(01) VALUE '-'.
+           05  AUDIT-REC-COUNT    PIC 9(08).
+           05  FILLER             PIC X(01) VALUE '-'.
+           05  AUDIT-RETURN-CD    PIC 9(04).
+           05  FILLER             PIC X(18) VALUE SPACES.
