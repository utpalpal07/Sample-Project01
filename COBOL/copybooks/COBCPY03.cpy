@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------
+      *    COBCPY03 - MERGED EMPLOYEE OUTPUT RECORD (OUTDD), 115
+      *    BYTES.  COBBAT03 BUILDS THIS LAYOUT AND MOVES IT INTO
+      *    OUTPUT-REC BEFORE WRITE; COBRPT01 COPIES THE SAME
+      *    LAYOUT TO READ THE MERGED FILE BACK.  OUT-ADDRESS IS
+      *    X(50) TO MATCH COBCPY02'S EMP-ADDRESS - IT MUST NOT BE
+      *    NARROWER THAN THE SOURCE FIELD IT IS MOVED FROM.
+      *-----------------------------------------------------------
+       01  COBCPY03.
+           05  OUT-NUM            PIC X(10).
+           05  OUT-FIRST-NM       PIC X(20).
+           05  OUT-LAST-NM        PIC X(20).
+           05  OUT-PHONE          PIC X(15).
+           05  OUT-ADDRESS        PIC X(50).
