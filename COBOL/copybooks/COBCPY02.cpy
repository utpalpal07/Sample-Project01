@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------
+      *    COBCPY02 - EMPLOYEE CONTACT EXTRACT RECORD (INDD2), 100
+      *    BYTES, KEYED ON EMP-NUMB WITH EMP-EFF-DATE (YYYYMMDD) AS A
+      *    SECONDARY/TIE-BREAK KEY WHEN INDD2 CARRIES MORE THAN ONE
+      *    ROW FOR THE SAME EMP-NUMB - SEE COBBAT03 READ-INP-INPUT2.
+      *    USED BY COBBAT03 VIA READ INP-INPUT2 INTO COBCPY02.
+      *-----------------------------------------------------------
+       01  COBCPY02.
+           05  EMP-NUMB           PIC X(10).
+           05  EMP-PHONE          PIC X(15).
+           05  EMP-ADDRESS        PIC X(50).
+           05  EMP-EFF-DATE       PIC X(08).
+           05  FILLER             PIC X(17).
