@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      *    COBCPY01 - EMPLOYEE MASTER EXTRACT RECORD (INDD1), 100
+      *    BYTES, KEYED ON EMP-NUM.  USED BY COBBAT03 VIA
+      *    READ INP-INPUT1 INTO COBCPY01.
+      *-----------------------------------------------------------
+       01  COBCPY01.
+           05  EMP-NUM            PIC X(10).
+           05  EMP-FIRST-NM       PIC X(20).
+           05  EMP-LAST-NM        PIC X(20).
+           05  FILLER             PIC X(50).
