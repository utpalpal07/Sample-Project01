@@ -0,0 +1,138 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.  COBRPT01.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INP-INPUT  ASSIGN TO INDD.
+           SELECT PRT-OUTPUT ASSIGN TO PRTDD.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  INP-INPUT  RECORDING MODE F.
+       01  INPUT-REC          PIC X(115).
+      *
+       FD  PRT-OUTPUT RECORDING MODE F.
+       01  PRINT-REC          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 LASTREC            PIC X VALUE SPACE.
+      *
+       01 WS-COUNTERS.
+         05 WS-LINE-COUNT      PIC 9(04) VALUE ZERO.
+         05 WS-PAGE-COUNT      PIC 9(04) VALUE ZERO.
+      *
+       01 WS-LINES-PER-PAGE    PIC 9(04) VALUE 40.
+      *
+       01 WS-HEADER-LINE1      PIC X(60)
+          VALUE 'EMPLOYEE MASTER REPORT'.
+      *
+       01 WS-HEADER-PAGE-LINE.
+          05 FILLER            PIC X(06) VALUE 'PAGE: '.
+          05 WS-HDR-PAGE       PIC ZZZ9.
+      *
+      *    FIELD WIDTHS AND GAPS MUST MIRROR WS-DETAIL-LINE BELOW SO
+      *    EACH LABEL LINES UP WITH ITS DATA COLUMN.
+       01 WS-COLUMN-HEADER.
+          05 FILLER            PIC X(10) VALUE 'EMP NUM'.
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 FILLER            PIC X(20) VALUE 'FIRST NAME'.
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 FILLER            PIC X(20) VALUE 'LAST NAME'.
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 FILLER            PIC X(15) VALUE 'PHONE'.
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 FILLER            PIC X(50) VALUE 'ADDRESS'.
+      *
+       01 WS-DETAIL-LINE.
+          05 WS-DTL-NUM        PIC X(10).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 WS-DTL-FIRST      PIC X(20).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 WS-DTL-LAST       PIC X(20).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 WS-DTL-PHONE      PIC X(15).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 WS-DTL-ADDRESS    PIC X(50).
+      *
+      *------------------
+      *-C O P Y B O O K S -
+      *------------------
+        COPY COBCPY03.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *
+           DISPLAY 'PROGRAM COBRPT01 - START'.
+      *
+           PERFORM OPEN-FILES.
+           PERFORM READ-WRITE-UNTIL-LASTREC.
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN INPUT  INP-INPUT.
+           OPEN OUTPUT PRT-OUTPUT.
+      *
+       READ-WRITE-UNTIL-LASTREC.
+           PERFORM READ-INP-INPUT
+           PERFORM UNTIL LASTREC = 'Y'
+              IF WS-LINE-COUNT = ZERO
+              OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                 PERFORM WRITE-PAGE-HEADER
+              END-IF
+              PERFORM WRITE-DETAIL-LINE
+              PERFORM READ-INP-INPUT
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+      *
+           DISPLAY 'PROGRAM COBRPT01 - STOP'.
+      *
+           CLOSE INP-INPUT.
+           CLOSE PRT-OUTPUT.
+           GOBACK.
+      *
+       READ-INP-INPUT.
+           INITIALIZE INPUT-REC.
+      *
+           READ INP-INPUT       INTO COBCPY03
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       WRITE-PAGE-HEADER.
+      *    PAGE HEADER, REPEATED EVERY WS-LINES-PER-PAGE DETAIL LINES
+      *    SO THE MERGED EMPLOYEE FILE CAN BE READ AS A PRINTED
+      *    REPORT INSTEAD OF ONLY VIA A FILE BROWSER.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-HDR-PAGE.
+      *
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC FROM WS-HEADER-LINE1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM WS-HEADER-PAGE-LINE
+               AFTER ADVANCING 1.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC
+               AFTER ADVANCING 1.
+           WRITE PRINT-REC FROM WS-COLUMN-HEADER
+               AFTER ADVANCING 1.
+      *
+           MOVE ZERO TO WS-LINE-COUNT.
+      *
+       WRITE-DETAIL-LINE.
+           MOVE SPACES       TO  WS-DETAIL-LINE
+           MOVE OUT-NUM      TO  WS-DTL-NUM
+           MOVE OUT-FIRST-NM TO  WS-DTL-FIRST
+           MOVE OUT-LAST-NM  TO  WS-DTL-LAST
+           MOVE OUT-PHONE    TO  WS-DTL-PHONE
+           MOVE OUT-ADDRESS  TO  WS-DTL-ADDRESS
+           WRITE PRINT-REC FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1.
+      *
+           ADD 1 TO WS-LINE-COUNT.
+      *
