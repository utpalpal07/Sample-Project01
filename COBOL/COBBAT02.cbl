@@ -1,88 +1,333 @@
-      *-----------------------                                          
-       IDENTIFICATION DIVISION.                                         
-      *-----------------------                                          
-       PROGRAM-ID.  COBBAT02.                                           
-      *--------------------                                             
-       ENVIRONMENT DIVISION.                                            
-      *--------------------                                             
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT INP-INPUT  ASSIGN TO INDD.                            
-           SELECT OUT-OUTPUT ASSIGN TO OUTDD.                           
-      *-------------                                                    
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-       FD  INP-INPUT  RECORDING MODE F.                                 
-       01  INPUT-REC.                                                   
-           05  INP-NAME       PIC X(10).                                
-           05  FILLER         PIC X(70).                                
-      *                                                                 
-       FD  OUT-OUTPUT RECORDING MODE F.                                 
-       01  OUTPUT-REC.                                                  
-           05  OUT-NAME       PIC X(10).                                
-           05  FILLER         PIC X(01) VALUE '-'.                      
-           05  CURR-DATE      PIC X(10).                                
-           05  FILLER         PIC X(59) VALUE SPACES.                   
-      *                                                                 
-       WORKING-STORAGE SECTION.                                         
-       01 FLAGS.                                                        
-         05 LASTREC           PIC X VALUE SPACE.                        
-         05 WS-CURR-DATE      PIC X(10) VALUE SPACES.                   
-      *                                                                 
-           EXEC SQL  INCLUDE SQLCA   END-EXEC.                          
-      *------------------                                               
-       PROCEDURE DIVISION.                                              
-      *------------------                                               
-      *                                                                 
-           DISPLAY 'PROGRAM COBBAT01 - START'.                          
-      *                                                                 
-       OPEN-FILES.                                                      
-           OPEN INPUT  INP-INPUT.                                       
-           OPEN OUTPUT OUT-OUTPUT.                                      
-      *                                                                 
-       READ-WRITE-UNTIL-LASTREC.                                        
-           PERFORM READ-INP-INPUT                                       
-           PERFORM UNTIL LASTREC = 'Y'                                  
-              PERFORM RETRIEVE-DATE                                     
-              PERFORM WRITE-COMBINED                                    
-              PERFORM READ-INP-INPUT                                    
-           END-PERFORM.                                                 
-      *                                                                 
-       CLOSE-STOP.                                                      
-      *                                                                 
-           DISPLAY 'PROGRAM COBBAT01 - STOP'.                           
-      *                                                                 
-           CLOSE INP-INPUT.                                             
-           CLOSE OUT-OUTPUT.                                            
-           GOBACK.                                                      
-      *                                                                 
-       READ-INP-INPUT.                                                  
-           INITIALIZE INPUT-REC.                                        
-      *                                                                 
-           READ INP-INPUT                                               
-           AT END MOVE 'Y' TO LASTREC                                   
-           END-READ.                                                    
-      *                                                                 
-       RETRIEVE-DATE.                                                   
-           EXEC SQL                                                     
-              SELECT  CURRENT DATE                                      
-                INTO :WS-CURR-DATE                                      
-                FROM  SYSIBM.SYSDUMMY                                   
-           END-EXEC.                                                    
-      *                                                                 
-           DISPLAY 'SQLCODE CURRENT DATE: ' SQLCODE                     
-      *                                                                 
-           EVALUATE SQLCODE                                             
-              WHEN 0                                                    
-                 MOVE WS-CURR-DATE  TO CURR-DATE                        
-              WHEN OTHER                                                
-                 DISPLAY 'ERROR CURRENT DATE'                           
-           END-EVALUATE.                                                
-      *                                                                 
-       WRITE-COMBINED.                                                  
-           MOVE SPACES       TO  OUTPUT-REC                             
-           MOVE INP-NAME     TO  OUT-NAME                               
-      *    MOVE '14-11-2022' TO  CURR-DATE                              
-           WRITE OUTPUT-REC.                                            
-      *                                                                         
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.  COBBAT02.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INP-INPUT  ASSIGN TO INDD.
+           SELECT OUT-OUTPUT ASSIGN TO OUTDD.
+           SELECT REJ-OUTPUT ASSIGN TO REJDD.
+      *
+      *    RESTART CHECKPOINT - LET OPERATIONS RESTART MID-FILE AFTER
+      *    A DB2 OUTAGE INSTEAD OF RE-RUNNING THE WHOLE BATCH WINDOW.
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO CHKPTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+      *
+      *    CONTROL CARD - OPTIONAL RUN MODE OF 'A' (APPEND TO
+      *    OUTDD/REJDD) OR 'R' (REFRESH - THE DEFAULT).  IGNORED WHEN
+      *    A CHECKPOINT RESTART IS IN PROGRESS, WHICH ALWAYS APPENDS.
+           SELECT OPTIONAL CTL-CARD ASSIGN TO CTLDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+      *
+      *    SHARED RUN-HISTORY LOG - ALSO WRITTEN BY COBBAT01 AND
+      *    COBBAT03.  OPENED EXTEND (APPEND) WHEN IT ALREADY EXISTS,
+      *    OTHERWISE CREATED FRESH ON THE FIRST EVER RUN.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO AUDITDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  INP-INPUT  RECORDING MODE F.
+       01  INPUT-REC.
+           05  INP-NAME       PIC X(10).
+           05  INP-EMP-ID     PIC X(10).
+           05  INP-DEPT       PIC X(05).
+           05  FILLER         PIC X(55).
+      *
+       FD  OUT-OUTPUT RECORDING MODE F.
+       01  OUTPUT-REC.
+           05  OUT-NAME       PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  CURR-DATE      PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-EMP-ID     PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  OUT-DEPT       PIC X(05).
+           05  FILLER         PIC X(42) VALUE SPACES.
+      *
+      *    RECORDS WHOSE DB2 CURRENT DATE LOOKUP FAILED ARE ROUTED
+      *    HERE INSTEAD OF BEING SHIPPED DOWNSTREAM WITH A BLANK OR
+      *    STALE CURR-DATE.
+       FD  REJ-OUTPUT RECORDING MODE F.
+       01  REJECT-REC.
+           05  REJ-NAME       PIC X(10).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  REJ-SQLCODE    PIC -9(04).
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  REJ-REASON     PIC X(30).
+           05  FILLER         PIC X(33) VALUE SPACES.
+      *
+      *    ONE-RECORD RUN-CONTROL FILE - REWRITTEN EVERY CHECKPOINT
+      *    INTERVAL WITH THE COUNT OF INDD RECORDS PROCESSED SO FAR.
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-REC.
+           05  CHKPT-COUNT    PIC 9(08).
+           05  CHKPT-STATUS-CD PIC X(01).
+      *
+      *    SAME CARD LAYOUT AS COBBAT01'S CTL-REC (CTL-DATE THEN
+      *    CTL-MODE) SO OPERATIONS BUILDS ONE CONSISTENT CONTROL CARD
+      *    FORMAT ACROSS BOTH PROGRAMS.  COBBAT02 HAS NO RUN-DATE
+      *    OVERRIDE OF ITS OWN, SO CTL-DATE IS CARRIED BUT UNUSED.
+       FD  CTL-CARD  RECORDING MODE F.
+       01  CTL-REC.
+           05  CTL-DATE       PIC X(10).
+           05  CTL-MODE       PIC X(01).
+           05  FILLER         PIC X(69).
+      *
+       FD  AUDIT-LOG  RECORDING MODE F.
+      *------------------
+      *-C O P Y B O O K S -
+      *------------------
+         COPY COBCPY04.
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 LASTREC           PIC X VALUE SPACE.
+         05 WS-CURR-DATE      PIC X(10) VALUE SPACES.
+         05 WS-SKIP-WRITE     PIC X VALUE 'N'.
+         05 WS-RESTARTED      PIC X VALUE 'N'.
+      *
+       01 WS-RETURN-CODE      PIC 9(04) VALUE ZERO.
+      *
+       01 WS-CHKPT-STATUS     PIC X(02) VALUE SPACES.
+      *    CHECKPOINT EVERY RECORD (NOT EVERY 100TH) SO A RESTART'S
+      *    SKIP-PROCESSED-RECORDS ALWAYS LANDS EXACTLY ON THE NEXT
+      *    UNWRITTEN INDD RECORD - OUTDD/REJDD ARE OPENED EXTEND ON
+      *    RESTART AND ARE NEVER TRUNCATED, SO ANY WIDER INTERVAL
+      *    WOULD LET RECORDS PROCESSED SINCE THE LAST CHECKPOINT BUT
+      *    BEFORE AN ABEND GET REPROCESSED AND APPENDED A SECOND TIME.
+      *    THE EXTRA CHKPT-FILE I/O IS CHEAP NEXT TO THE DB2 CALL
+      *    ALREADY MADE FOR EVERY RECORD.
+       01 WS-CHKPT-INTERVAL   PIC 9(04) VALUE 1.
+       01 WS-CHECKPOINT-COUNT PIC 9(08) VALUE ZERO.
+       01 WS-PROCESSED-COUNT  PIC 9(08) VALUE ZERO.
+       01 WS-SKIP-COUNT       PIC 9(08) VALUE ZERO.
+      *
+       01 WS-CTL-STATUS       PIC X(02) VALUE SPACES.
+       01 WS-RUN-MODE         PIC X(01) VALUE 'R'.
+      *
+       01 WS-AUDIT-STATUS      PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-OPEN-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-START-TS    PIC X(19) VALUE SPACES.
+       01 WS-AUDIT-STOP-TS     PIC X(19) VALUE SPACES.
+      *
+       01 WS-TS-NOW             PIC X(19) VALUE SPACES.
+       01 WS-CURRENT-TIMESTAMP  PIC X(21) VALUE SPACES.
+       01 WS-CURRENT-TS-R REDEFINES WS-CURRENT-TIMESTAMP.
+         05 WS-CTS-YYYY         PIC 9(04).
+         05 WS-CTS-MM           PIC 9(02).
+         05 WS-CTS-DD           PIC 9(02).
+         05 WS-CTS-HH           PIC 9(02).
+         05 WS-CTS-MIN          PIC 9(02).
+         05 WS-CTS-SS           PIC 9(02).
+         05 FILLER              PIC X(07).
+      *
+           EXEC SQL  INCLUDE SQLCA   END-EXEC.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      *
+           DISPLAY 'PROGRAM COBBAT02 - START'.
+      *
+           PERFORM CAPTURE-TIMESTAMP.
+           MOVE WS-TS-NOW TO WS-AUDIT-START-TS.
+      *
+           PERFORM READ-CHECKPOINT.
+           PERFORM GET-RUN-MODE.
+           PERFORM OPEN-FILES.
+           PERFORM SKIP-PROCESSED-RECORDS.
+           PERFORM READ-WRITE-UNTIL-LASTREC.
+           PERFORM WRITE-FINAL-CHECKPOINT.
+           PERFORM CLOSE-STOP.
+      *
+       READ-CHECKPOINT.
+      *    A CHECKPOINT LEFT 'INCOMPLETE' BY A PRIOR ABENDED RUN MEANS
+      *    WE RESUME FROM THAT RECORD COUNT INSTEAD OF THE TOP OF
+      *    INDD; A CHECKPOINT MARKED 'COMPLETE' (OR NO CHECKPOINT AT
+      *    ALL) MEANS THIS IS A NORMAL FULL RUN.
+           OPEN INPUT CHKPT-FILE.
+      *
+           IF WS-CHKPT-STATUS = '00'
+              READ CHKPT-FILE
+              END-READ
+              IF WS-CHKPT-STATUS = '00' AND CHKPT-STATUS-CD = 'I'
+                 MOVE CHKPT-COUNT TO WS-CHECKPOINT-COUNT
+                 MOVE 'Y'         TO WS-RESTARTED
+                 DISPLAY 'RESTARTING COBBAT02 AFTER '
+                         WS-CHECKPOINT-COUNT
+                         ' RECORDS ALREADY PROCESSED'
+              END-IF
+           END-IF.
+      *
+           CLOSE CHKPT-FILE.
+      *
+       GET-RUN-MODE.
+      *    A CONTROL CARD LETS OPERATIONS SWITCH OUTDD/REJDD TO APPEND
+      *    MODE FOR A RE-RUN INSTEAD OF ALWAYS REFRESHING THEM.
+           OPEN INPUT CTL-CARD.
+      *
+           IF WS-CTL-STATUS = '00'
+              READ CTL-CARD
+              END-READ
+              IF WS-CTL-STATUS = '00' AND CTL-MODE = 'A'
+                 MOVE 'A' TO WS-RUN-MODE
+              END-IF
+           END-IF.
+      *
+           CLOSE CTL-CARD.
+      *
+       OPEN-FILES.
+      *    A CHECKPOINT RESTART ALWAYS APPENDS REGARDLESS OF THE
+      *    CONTROL CARD - THE FILES ALREADY CONTAIN THE PRIOR RUN'S
+      *    RECORDS AND MUST NOT BE TRUNCATED.
+           OPEN INPUT  INP-INPUT.
+           IF WS-RESTARTED = 'Y' OR WS-RUN-MODE = 'A'
+              OPEN EXTEND OUT-OUTPUT
+              OPEN EXTEND REJ-OUTPUT
+           ELSE
+              OPEN OUTPUT OUT-OUTPUT
+              OPEN OUTPUT REJ-OUTPUT
+           END-IF.
+      *
+       SKIP-PROCESSED-RECORDS.
+      *    DON'T RE-EXTRACT OR RE-CALL DB2 FOR RECORDS A PRIOR RUN
+      *    ALREADY WROTE TO OUTDD/REJDD.
+           PERFORM READ-INP-INPUT
+              WS-CHECKPOINT-COUNT TIMES.
+      *
+       READ-WRITE-UNTIL-LASTREC.
+           PERFORM READ-INP-INPUT
+           PERFORM UNTIL LASTREC = 'Y'
+              PERFORM RETRIEVE-DATE
+              IF WS-SKIP-WRITE = 'Y'
+                 CONTINUE
+              ELSE
+                 PERFORM WRITE-COMBINED
+              END-IF
+              ADD 1 TO WS-PROCESSED-COUNT
+              IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHKPT-INTERVAL) = 0
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
+              PERFORM READ-INP-INPUT
+           END-PERFORM.
+      *
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           COMPUTE CHKPT-COUNT = WS-CHECKPOINT-COUNT
+                               + WS-PROCESSED-COUNT
+           MOVE 'I' TO CHKPT-STATUS-CD
+           WRITE CHKPT-REC
+           CLOSE CHKPT-FILE.
+      *
+       WRITE-FINAL-CHECKPOINT.
+      *    MARK THE RUN-CONTROL FILE COMPLETE SO THE NEXT RUN DOES A
+      *    NORMAL FULL EXTRACT INSTEAD OF TREATING THIS AS A RESTART.
+           OPEN OUTPUT CHKPT-FILE
+           COMPUTE CHKPT-COUNT = WS-CHECKPOINT-COUNT
+                               + WS-PROCESSED-COUNT
+           MOVE 'C' TO CHKPT-STATUS-CD
+           WRITE CHKPT-REC
+           CLOSE CHKPT-FILE.
+      *
+       CLOSE-STOP.
+      *
+           DISPLAY 'PROGRAM COBBAT02 - STOP'.
+      *
+           PERFORM CAPTURE-TIMESTAMP.
+           MOVE WS-TS-NOW TO WS-AUDIT-STOP-TS.
+           PERFORM WRITE-AUDIT-RECORD.
+      *
+           CLOSE INP-INPUT.
+           CLOSE OUT-OUTPUT.
+           CLOSE REJ-OUTPUT.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+      *
+       READ-INP-INPUT.
+           INITIALIZE INPUT-REC.
+      *
+           READ INP-INPUT
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       RETRIEVE-DATE.
+           MOVE 'N' TO WS-SKIP-WRITE.
+      *
+           EXEC SQL
+              SELECT  CURRENT DATE
+                INTO :WS-CURR-DATE
+                FROM  SYSIBM.SYSDUMMY
+           END-EXEC.
+      *
+           DISPLAY 'SQLCODE CURRENT DATE: ' SQLCODE
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR CURRENT DATE'
+                 PERFORM WRITE-REJECT
+                 MOVE 'Y' TO WS-SKIP-WRITE
+           END-EVALUATE.
+      *
+       WRITE-COMBINED.
+           MOVE SPACES       TO  OUTPUT-REC
+           MOVE INP-NAME     TO  OUT-NAME
+           MOVE WS-CURR-DATE TO  CURR-DATE
+           MOVE INP-EMP-ID   TO  OUT-EMP-ID
+           MOVE INP-DEPT     TO  OUT-DEPT
+           WRITE OUTPUT-REC.
+      *
+       WRITE-REJECT.
+      *    A FAILED DATE LOOKUP LEAVES NO RELIABLE CURR-DATE TO SHIP -
+      *    REJECT THE RECORD AND FLAG THE STEP RC SO OPERATIONS CAN
+      *    SEE THE RUN WASN'T CLEAN INSTEAD OF TRUSTING BLANK OUTPUT.
+           MOVE SPACES        TO  REJECT-REC
+           MOVE INP-NAME      TO  REJ-NAME
+           MOVE SQLCODE       TO  REJ-SQLCODE
+           MOVE 'DB2 CURRENT DATE LOOKUP FAILED'
+                              TO  REJ-REASON
+           WRITE REJECT-REC.
+      *
+           IF WS-RETURN-CODE < 4
+              MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+      *
+       CAPTURE-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+      *
+           STRING WS-CTS-YYYY '-' WS-CTS-MM  '-' WS-CTS-DD  '-'
+                  WS-CTS-HH   '.' WS-CTS-MIN '.' WS-CTS-SS
+                  DELIMITED BY SIZE INTO WS-TS-NOW.
+      *
+       WRITE-AUDIT-RECORD.
+      *    APPEND TO AUDITDD IF IT ALREADY EXISTS, OTHERWISE CREATE
+      *    IT (THE FIRST PROGRAM IN THE CHAIN TO RUN STARTS IT).
+           OPEN INPUT AUDIT-LOG.
+           MOVE WS-AUDIT-STATUS TO WS-AUDIT-OPEN-STATUS.
+           CLOSE AUDIT-LOG.
+      *
+           IF WS-AUDIT-OPEN-STATUS = '00'
+              OPEN EXTEND AUDIT-LOG
+           ELSE
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+      *
+           MOVE SPACES            TO AUDIT-REC
+           MOVE 'COBBAT02'        TO AUDIT-PGM
+           MOVE WS-AUDIT-START-TS TO AUDIT-START-TS
+           MOVE WS-AUDIT-STOP-TS  TO AUDIT-STOP-TS
+           COMPUTE AUDIT-REC-COUNT = WS-CHECKPOINT-COUNT
+                                    + WS-PROCESSED-COUNT
+           MOVE WS-RETURN-CODE     TO AUDIT-RETURN-CD
+           WRITE AUDIT-REC.
+      *
+           CLOSE AUDIT-LOG.
+      *
